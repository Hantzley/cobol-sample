@@ -5,15 +5,36 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INPUT-FILE
-    ASSIGN TO "./data/info.csv"
+    ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
     ORGANIZATION IS LINE SEQUENTIAL
     ACCESS MODE IS SEQUENTIAL.
-    
+
     SELECT OUTPUT-FILE
-    ASSIGN TO "./data/output.txt"
+    ASSIGN TO DYNAMIC WS-OUTPUT-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    ACCESS MODE IS SEQUENTIAL.
+
+    SELECT REJECT-FILE
+    ASSIGN TO "./data/reject.txt"
     ORGANIZATION IS LINE SEQUENTIAL
     ACCESS MODE IS SEQUENTIAL.
-    
+
+    SELECT CHECKPOINT-FILE
+    ASSIGN TO "./data/checkpoint.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    ACCESS MODE IS SEQUENTIAL
+    FILE STATUS IS WS-CKPT-STATUS.
+
+    SELECT SORT-WORK-FILE
+    ASSIGN TO "./data/sortwork.tmp".
+
+    SELECT INDEX-FILE
+    ASSIGN TO DYNAMIC WS-INDEX-FILE-NAME
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS IDX-KEY
+    FILE STATUS IS WS-INDEX-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD  INPUT-FILE          RECORD CONTAINS 80 CHARACTERS.
@@ -32,8 +53,77 @@ FD  OUTPUT-FILE         RECORD CONTAINS 160 CHARACTERS.
     05 FILLER            PIC X(5).
     05 OUT-ZIP           PIC X(10).
     05 FILLER            PIC X(38).
-    
+*> Envelope records for OUTPUT-FILE, sharing the FD's 160-byte record
+*> area with OUTPUT-RECORD so the label-printing system can tell which
+*> run/date produced the file and how many detail records to expect.
+01  OUTPUT-HEADER-RECORD.
+    05 HDR-ID             PIC X(6)   VALUE "HDRREC".
+    05 FILLER             PIC X(2).
+    05 HDR-RUN-DATE       PIC X(8).
+    05 FILLER             PIC X(2).
+    05 HDR-SOURCE-FILE    PIC X(100).
+    05 FILLER             PIC X(42).
+01  OUTPUT-TRAILER-RECORD.
+    05 TRL-ID             PIC X(6)   VALUE "TRLREC".
+    05 FILLER             PIC X(2).
+    05 TRL-RECORD-COUNT   PIC 9(9).
+    05 FILLER             PIC X(143).
+*> Indexed lookup file keyed on ZIP + LAST_NAME so a single mailing
+*> record can be found without scanning the whole flat OUTPUT-FILE.
+FD  INDEX-FILE          RECORD CONTAINS 98 CHARACTERS.
+    COPY IDXREC.
+FD  REJECT-FILE         RECORD CONTAINS 100 CHARACTERS.
+01  REJECT-RECORD.
+    05 REJ-INPUT-DATA     PIC X(80).
+    05 FILLER             PIC X(2).
+    05 REJ-REASON-CODE    PIC X(4).
+    05 FILLER             PIC X(2).
+    05 REJ-REASON-TEXT    PIC X(12).
+FD  CHECKPOINT-FILE      RECORD CONTAINS 9 CHARACTERS.
+01  CHECKPOINT-RECORD     PIC 9(9).
+*> Presort work file: mail vendor bulk-rate discounts require the
+*> output in ascending ZIP order, so validated records are RELEASEd
+*> here and RETURNed back out in sorted order rather than written
+*> straight to OUTPUT-FILE. The sort key is ZIP + LAST_NAME +
+*> FIRST_NAME + STATE (STATE last, not right after ZIP) so that two
+*> records sharing the merge-purge key (LAST_NAME+FIRST_NAME+ZIP -- see
+*> WS-DEDUP-KEY below) sort adjacent to each other in
+*> CONSUME-SORTED-RECORDS's duplicate check even when a typo or a stale
+*> value gives them different STATE values; putting STATE ahead of the
+*> name fields would let such a pair sort apart and slip past the
+*> adjacent-pair dedup check as two separate mailings.
+SD  SORT-WORK-FILE.
+01  SORT-RECORD.
+    05 SRT-ZIP            PIC X(10).
+    05 SRT-STATE          PIC XXX.
+    05 SRT-LAST-NAME      PIC X(25).
+    05 SRT-FIRST-NAME     PIC X(15).
+    05 SRT-STREET         PIC X(30).
+    05 SRT-CITY           PIC X(15).
+*> Carries the original 80-byte input line through the sort so a
+*> duplicate rejected in CONSUME-SORTED-RECORDS can be written to
+*> REJECT-FILE the same way a validation reject is -- verbatim --
+*> instead of a reconstructed comma-joined approximation.
+    05 SRT-RAW-RECORD     PIC X(80).
+
 WORKING-STORAGE SECTION.
+*> Input/output file names default to the historical paths but can be
+*> overridden by a run-time parameter (JCL PARM or command-line
+*> argument) so more than one address batch can run per day without
+*> overwriting the previous run's files. See PARSE-RUN-PARMS.
+01  WS-INPUT-FILE-NAME    PIC X(100) VALUE "./data/info.csv".
+01  WS-OUTPUT-FILE-NAME   PIC X(100) VALUE "./data/output.txt".
+01  WS-INDEX-FILE-NAME    PIC X(100) VALUE "./data/index.dat".
+01  WS-INDEX-STATUS       PIC XX     VALUE SPACES.
+*> Set to 'N' if OPEN OUTPUT INDEX-FILE fails (bad path, disk full,
+*> permissions); the rest of the run then skips WRITE-INDEX-RECORD and
+*> CLOSE INDEX-FILE instead of letting an unchecked OPEN failure abend
+*> the job mid-run and leave OUTPUT-FILE with a header and no trailer.
+*> INDEX-FILE is a lookup aid, not the system of record, so it degrades
+*> gracefully rather than aborting the whole batch.
+01  WS-INDEX-AVAILABLE    PIC X      VALUE 'Y'.
+01  WS-PARM-STRING        PIC X(200) VALUE SPACES.
+
 01  SEPARATE-IT.
     05 LAST_NAME        PIC X(25).
     05 FIRST_NAME       PIC X(15).
@@ -41,29 +131,384 @@ WORKING-STORAGE SECTION.
     05 CITY             PIC X(15).
     05 STATE            PIC XXX.
     05 ZIP              PIC X(10).
+
+*> Working storage supporting the quote-aware CSV scan.  UNSTRING's
+*> DELIMITED BY "," treats every comma as a separator, so a quoted
+*> field such as "123 Main St, Apt 4B" splits in the wrong place and
+*> shifts every field after it.  PARSE-CSV-RECORD walks the record one
+*> character at a time and only treats a comma as a delimiter when it
+*> is outside a pair of double quotes.
+01  WS-CSV-FIELDS.
+    05 WS-CSV-FIELD      PIC X(80) OCCURS 6 TIMES.
+*> Wide enough that a malformed line with more than 9 commas cannot
+*> wrap this back into the 1-6 range and MOVE into an out-of-bounds
+*> WS-CSV-FIELD subscript -- extra fields are still just dropped.
+01  WS-FIELD-COUNT       PIC 9(2).
+01  WS-CHAR-POS          PIC 9(3).
+01  WS-REC-LEN           PIC 9(3) VALUE 80.
+01  WS-IN-QUOTES         PIC X     VALUE 'N'.
+01  WS-CURRENT-CHAR      PIC X.
+01  WS-FIELD-BUF         PIC X(80).
+01  WS-FIELD-BUF-LEN     PIC 9(3) VALUE 0.
+
+*> Per-field validation used by VALIDATE-RECORD.  A record fails on the
+*> first check that trips; WS-REJECT-REASON-CODE/TEXT describe why so
+*> the reject file is self-explanatory without cross-referencing this
+*> program.
+01  WS-RECORD-VALID       PIC X     VALUE 'Y'.
+01  WS-REJECT-REASON-CODE PIC X(4)  VALUE SPACES.
+01  WS-REJECT-REASON-TEXT PIC X(12) VALUE SPACES.
+01  WS-ZIP-VALID           PIC X     VALUE 'N'.
+01  WS-STATE-VALID         PIC X     VALUE 'N'.
+01  WS-STATE-TRIMMED       PIC X(3)  VALUE SPACES.
+01  WS-STATE-LEN           PIC 9(2)  VALUE 0.
+
+*> Run control totals for the end-of-job summary report.
+01  WS-COUNT-READ          PIC 9(9) VALUE 0.
+01  WS-COUNT-WRITTEN       PIC 9(9) VALUE 0.
+01  WS-COUNT-REJECTED      PIC 9(9) VALUE 0.
+01  WS-COUNT-DUPLICATE     PIC 9(9) VALUE 0.
+01  WS-COUNT-INDEX-SKIPPED PIC 9(9) VALUE 0.
+01  WS-RUN-DATE.
+    05 WS-RUN-YYYY         PIC 9(4).
+    05 WS-RUN-MM           PIC 9(2).
+    05 WS-RUN-DD           PIC 9(2).
+
+*> Checkpoint/restart support.  Every WS-CHECKPOINT-INTERVAL input
+*> records, the current read count is saved to CHECKPOINT-FILE as a
+*> progress marker.  SORT (request 004) must read and RELEASE the
+*> entire input before OUTPUT-FILE's first record can be written, so a
+*> crash during CONSUME-SORTED-RECORDS always happens after the
+*> checkpoint already shows input fully read -- skipping that many
+*> input records on restart would silently drop everything that had
+*> not made it to OUTPUT-FILE yet. So restart does not reposition past
+*> already-read records; it reprocesses the whole input file from the
+*> beginning and OVERWRITES OUTPUT-FILE/REJECT-FILE/INDEX-FILE, the
+*> same as a fresh run. WS-RESTART-COUNT is kept only to DISPLAY how
+*> far the interrupted run got.
+01  WS-CKPT-STATUS         PIC XX    VALUE SPACES.
+01  WS-CHECKPOINT-INTERVAL PIC 9(4)  VALUE 100.
+01  WS-RESTART-COUNT       PIC 9(9)  VALUE 0.
+01  WS-INPUT-EOF           PIC X     VALUE 'N'.
+01  WS-SORT-EOF            PIC X     VALUE 'N'.
+
+*> USPS state/territory abbreviation table used by VALIDATE-STATE.
+    COPY USPSTATE.
+
+*> Merge-purge (duplicate mailing) detection. The sort key orders
+*> STATE after LAST_NAME/FIRST_NAME (see the SORT-WORK-FILE comment
+*> above) so that two records sharing this LAST_NAME+FIRST_NAME+ZIP key
+*> sort adjacent to each other regardless of STATE, letting
+*> CONSUME-SORTED-RECORDS spot a duplicate by simply comparing each
+*> record's key to the previous one instead of holding the whole file
+*> in memory.
+01  WS-DEDUP-KEY.
+    05 WS-DEDUP-LAST-NAME  PIC X(25).
+    05 WS-DEDUP-FIRST-NAME PIC X(15).
+    05 WS-DEDUP-ZIP        PIC X(10).
+01  WS-PREV-DEDUP-KEY      PIC X(50) VALUE SPACES.
+
 PROCEDURE DIVISION.
 START-ROUTINE.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    PERFORM PARSE-RUN-PARMS.
     OPEN INPUT INPUT-FILE.
-    OPEN OUTPUT OUTPUT-FILE.
-READ-ROUTINE.
-    MOVE SPACES TO INPUT-RECORD.
-    READ INPUT-FILE AT END GO TO END-ROUTINE.
-    MOVE SPACES TO SEPARATE-IT.
-    UNSTRING INPUT-RECORD DELIMITED BY ","
-       INTO LAST_NAME, FIRST_NAME, STREET_ADDR,
-       CITY, STATE, ZIP.
-    MOVE SPACES TO OUTPUT-RECORD.
-    MOVE LAST_NAME TO OUT-LAST-NAME.
-    MOVE FIRST_NAME TO OUT-FIRST-NAME.
-    MOVE STREET_ADDR TO OUT-STREET.
-    MOVE CITY TO OUT-CITY.
-    MOVE STATE TO OUT-STATE.
-    MOVE ZIP TO OUT-ZIP.
-    WRITE OUTPUT-RECORD.
-    GO TO READ-ROUTINE.
-END-ROUTINE.
+    PERFORM LOAD-CHECKPOINT.
+    IF WS-RESTART-COUNT > 0
+        DISPLAY "READ-CSV RESTARTING -- PREVIOUS RUN DID NOT COMPLETE "
+                "AFTER " WS-RESTART-COUNT " RECORDS READ; REPROCESSING "
+                "ENTIRE INPUT FILE"
+    END-IF.
+    OPEN OUTPUT REJECT-FILE.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SRT-ZIP SRT-LAST-NAME SRT-FIRST-NAME SRT-STATE
+        INPUT PROCEDURE IS PRODUCE-SORT-RECORDS
+        OUTPUT PROCEDURE IS CONSUME-SORTED-RECORDS.
     CLOSE INPUT-FILE.
-    CLOSE OUTPUT-FILE.
+    CLOSE REJECT-FILE.
+    PERFORM CLEAR-CHECKPOINT.
+    PERFORM PRINT-SUMMARY.
     STOP RUN.
-
-
+*> Accepts "INFILE OUTFILE INDEXFILE" as a run-time parameter (JCL PARM
+*> on a mainframe, command-line argument here) to override the default
+*> ./data/info.csv, ./data/output.txt and ./data/index.dat paths, so
+*> separate department drops can run without recompiling or
+*> overwriting each other's files. Any path left off keeps its default:
+*> DELIMITED BY ALL SPACE collapses a run of consecutive spaces (the
+*> single separator between tokens, and the trailing pad ACCEPT ...
+*> FROM COMMAND-LINE leaves in a PIC X(200) field) into one delimiter,
+*> so once the supplied tokens are exhausted the rest of the pad run is
+*> consumed as a single trailing delimiter and never reaches a
+*> receiving item -- plain DELIMITED BY SPACE would treat every pad
+*> character as its own delimiter and blank out every field after the
+*> last one supplied. So "INFILE OUTFILE" alone leaves WS-INDEX-FILE-NAME
+*> at its default, exactly as request 007 left it.
+PARSE-RUN-PARMS.
+    ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+    IF WS-PARM-STRING NOT = SPACES
+        UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACE
+            INTO WS-INPUT-FILE-NAME WS-OUTPUT-FILE-NAME WS-INDEX-FILE-NAME
+        END-UNSTRING
+    END-IF.
+*> SORT input procedure: reads INPUT-FILE, parses and validates each
+*> record, and RELEASEs valid ones to the sort work file so they come
+*> back out in ZIP order. Rejects are written straight to REJECT-FILE
+*> since they never need to be sorted. A restart always reads from the
+*> beginning -- see the checkpoint/restart note above WS-CKPT-STATUS.
+PRODUCE-SORT-RECORDS.
+    PERFORM UNTIL WS-INPUT-EOF = 'Y'
+        MOVE SPACES TO INPUT-RECORD
+        READ INPUT-FILE
+            AT END
+                MOVE 'Y' TO WS-INPUT-EOF
+            NOT AT END
+                ADD 1 TO WS-COUNT-READ
+                IF FUNCTION MOD(WS-COUNT-READ, WS-CHECKPOINT-INTERVAL) = 0
+                    PERFORM SAVE-CHECKPOINT
+                END-IF
+                MOVE SPACES TO SEPARATE-IT
+                PERFORM PARSE-CSV-RECORD
+                PERFORM VALIDATE-RECORD
+                IF WS-RECORD-VALID = 'Y'
+                    MOVE SPACES TO SORT-RECORD
+                    MOVE LAST_NAME TO SRT-LAST-NAME
+                    MOVE FIRST_NAME TO SRT-FIRST-NAME
+                    MOVE STREET_ADDR TO SRT-STREET
+                    MOVE CITY TO SRT-CITY
+                    MOVE STATE TO SRT-STATE
+                    MOVE ZIP TO SRT-ZIP
+                    MOVE INPUT-RECORD TO SRT-RAW-RECORD
+                    RELEASE SORT-RECORD
+                ELSE
+                    PERFORM WRITE-REJECT-RECORD
+                    ADD 1 TO WS-COUNT-REJECTED
+                END-IF
+        END-READ
+    END-PERFORM.
+*> SORT output procedure: returns the sorted records and writes
+*> OUTPUT-FILE in ZIP (then STATE) order. Always opens OUTPUT (fresh),
+*> even on a restart -- see the checkpoint/restart note above
+*> WS-CKPT-STATUS -- so the file always ends up with exactly one
+*> header, one trailer, and a read/written/rejected/duplicate count
+*> that reconciles against the whole input file.
+CONSUME-SORTED-RECORDS.
+    OPEN OUTPUT OUTPUT-FILE.
+    PERFORM WRITE-HEADER-RECORD.
+    OPEN OUTPUT INDEX-FILE.
+    IF WS-INDEX-STATUS NOT = "00"
+        MOVE 'N' TO WS-INDEX-AVAILABLE
+        DISPLAY "READ-CSV WARNING: INDEX-FILE COULD NOT BE OPENED "
+                "(STATUS=" WS-INDEX-STATUS "); CONTINUING WITHOUT THE "
+                "ZIP+LAST NAME LOOKUP INDEX"
+    END-IF.
+    PERFORM UNTIL WS-SORT-EOF = 'Y'
+        RETURN SORT-WORK-FILE
+            AT END
+                MOVE 'Y' TO WS-SORT-EOF
+            NOT AT END
+                MOVE SRT-LAST-NAME TO WS-DEDUP-LAST-NAME
+                MOVE SRT-FIRST-NAME TO WS-DEDUP-FIRST-NAME
+                MOVE SRT-ZIP TO WS-DEDUP-ZIP
+                IF WS-DEDUP-KEY = WS-PREV-DEDUP-KEY
+                    PERFORM WRITE-DUPLICATE-REJECT
+                    ADD 1 TO WS-COUNT-DUPLICATE
+                ELSE
+                    MOVE SPACES TO OUTPUT-RECORD
+                    MOVE SRT-LAST-NAME TO OUT-LAST-NAME
+                    MOVE SRT-FIRST-NAME TO OUT-FIRST-NAME
+                    MOVE SRT-STREET TO OUT-STREET
+                    MOVE SRT-CITY TO OUT-CITY
+                    MOVE SRT-STATE TO OUT-STATE
+                    MOVE SRT-ZIP TO OUT-ZIP
+                    WRITE OUTPUT-RECORD
+                    ADD 1 TO WS-COUNT-WRITTEN
+                    MOVE WS-DEDUP-KEY TO WS-PREV-DEDUP-KEY
+                    IF WS-INDEX-AVAILABLE = 'Y'
+                        PERFORM WRITE-INDEX-RECORD
+                    END-IF
+                END-IF
+        END-RETURN
+    END-PERFORM.
+    PERFORM WRITE-TRAILER-RECORD.
+    CLOSE OUTPUT-FILE.
+    IF WS-INDEX-AVAILABLE = 'Y'
+        CLOSE INDEX-FILE
+    END-IF.
+*> ZIP + LAST_NAME is not guaranteed unique (e.g. two people sharing a
+*> last name at the same ZIP) -- on a key collision the first record
+*> wins the index entry and later ones are skipped rather than aborting
+*> the run, since INDEX-FILE is a lookup aid, not the system of record.
+*> A skipped entry is still counted and reported on PRINT-SUMMARY so a
+*> mail-room lookup miss on an otherwise valid, on-file record can be
+*> traced back to a key collision instead of looking like data loss.
+WRITE-INDEX-RECORD.
+    MOVE SPACES TO INDEX-RECORD.
+    MOVE SRT-ZIP TO IDX-ZIP.
+    MOVE SRT-LAST-NAME TO IDX-LAST-NAME.
+    MOVE SRT-FIRST-NAME TO IDX-FIRST-NAME.
+    MOVE SRT-STREET TO IDX-STREET.
+    MOVE SRT-CITY TO IDX-CITY.
+    MOVE SRT-STATE TO IDX-STATE.
+    WRITE INDEX-RECORD
+        INVALID KEY
+            ADD 1 TO WS-COUNT-INDEX-SKIPPED
+    END-WRITE.
+*> Header carries the run date and source file name; trailer carries
+*> the total detail record count. OUTPUT-FILE is always opened fresh
+*> (including on a restart), so exactly one header and one trailer are
+*> written per run and the trailer count always covers the whole file.
+WRITE-HEADER-RECORD.
+    MOVE SPACES TO OUTPUT-HEADER-RECORD.
+    MOVE "HDRREC" TO HDR-ID.
+    MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+    MOVE WS-INPUT-FILE-NAME TO HDR-SOURCE-FILE.
+    WRITE OUTPUT-HEADER-RECORD.
+WRITE-TRAILER-RECORD.
+    MOVE SPACES TO OUTPUT-TRAILER-RECORD.
+    MOVE "TRLREC" TO TRL-ID.
+    MOVE WS-COUNT-WRITTEN TO TRL-RECORD-COUNT.
+    WRITE OUTPUT-TRAILER-RECORD.
+*> Duplicate mailing records are diverted to REJECT-FILE (reason
+*> R004/DUPLICATE) rather than silently dropped, so the mail room can
+*> still see what was purged. Uses the original CSV line carried
+*> through the sort in SRT-RAW-RECORD so this reject looks exactly
+*> like a validation reject (WRITE-REJECT-RECORD) instead of a
+*> reconstructed, comma-joined approximation.
+WRITE-DUPLICATE-REJECT.
+    MOVE SPACES TO REJECT-RECORD.
+    MOVE SRT-RAW-RECORD TO REJ-INPUT-DATA.
+    MOVE 'R004' TO REJ-REASON-CODE.
+    MOVE 'DUPLICATE' TO REJ-REASON-TEXT.
+    WRITE REJECT-RECORD.
+VALIDATE-RECORD.
+    MOVE 'Y' TO WS-RECORD-VALID.
+    MOVE SPACES TO WS-REJECT-REASON-CODE.
+    MOVE SPACES TO WS-REJECT-REASON-TEXT.
+    PERFORM VALIDATE-ZIP.
+    PERFORM VALIDATE-STATE.
+    IF LAST_NAME = SPACES
+        MOVE 'N' TO WS-RECORD-VALID
+        MOVE 'R001' TO WS-REJECT-REASON-CODE
+        MOVE 'BLANK LNAME' TO WS-REJECT-REASON-TEXT
+    ELSE IF WS-ZIP-VALID = 'N'
+        MOVE 'N' TO WS-RECORD-VALID
+        MOVE 'R002' TO WS-REJECT-REASON-CODE
+        MOVE 'BAD ZIP' TO WS-REJECT-REASON-TEXT
+    ELSE IF WS-STATE-VALID = 'N'
+        MOVE 'N' TO WS-RECORD-VALID
+        MOVE 'R003' TO WS-REJECT-REASON-CODE
+        MOVE 'BAD STATE' TO WS-REJECT-REASON-TEXT
+    END-IF.
+*> A ZIP is acceptable as a plain 5-digit code, a 9-digit ZIP+4 with no
+*> punctuation, or the printed "12345-6789" form.
+VALIDATE-ZIP.
+    MOVE 'N' TO WS-ZIP-VALID.
+    IF ZIP(1:5) IS NUMERIC AND ZIP(6:5) = SPACES
+        MOVE 'Y' TO WS-ZIP-VALID
+    ELSE IF ZIP(1:9) IS NUMERIC AND ZIP(10:1) = SPACE
+        MOVE 'Y' TO WS-ZIP-VALID
+    ELSE IF ZIP(1:5) IS NUMERIC AND ZIP(6:1) = '-'
+            AND ZIP(7:4) IS NUMERIC
+        MOVE 'Y' TO WS-ZIP-VALID
+    END-IF.
+*> A STATE is acceptable only if it trims to exactly two letters that
+*> appear in the USPSTATE copybook table (50 states, DC, and the
+*> territories). A three-letter value or an unrecognized two-letter
+*> value both fail here. A match normalizes STATE to upper case so a
+*> lower/mixed-case but valid code (e.g. "il") is never printed as-is
+*> on the output record/mailing label, and so the merge-purge (request
+*> 006) sort key compares equal for two records that differ only in
+*> STATE case.
+VALIDATE-STATE.
+    MOVE 'N' TO WS-STATE-VALID.
+    MOVE FUNCTION TRIM(STATE) TO WS-STATE-TRIMMED.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(STATE)) TO WS-STATE-LEN.
+    IF WS-STATE-LEN = 2
+        SET WS-STATE-IDX TO 1
+        SEARCH ALL WS-STATE-ENTRY
+            AT END
+                MOVE 'N' TO WS-STATE-VALID
+            WHEN WS-STATE-ENTRY(WS-STATE-IDX) =
+                    FUNCTION UPPER-CASE(WS-STATE-TRIMMED(1:2))
+                MOVE 'Y' TO WS-STATE-VALID
+                MOVE SPACES TO STATE
+                MOVE FUNCTION UPPER-CASE(WS-STATE-TRIMMED(1:2))
+                    TO STATE(1:2)
+        END-SEARCH
+    END-IF.
+WRITE-REJECT-RECORD.
+    MOVE SPACES TO REJECT-RECORD.
+    MOVE INPUT-RECORD TO REJ-INPUT-DATA.
+    MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+    MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT.
+    WRITE REJECT-RECORD.
+PARSE-CSV-RECORD.
+    MOVE 1 TO WS-FIELD-COUNT.
+    MOVE SPACES TO WS-CSV-FIELDS.
+    MOVE SPACES TO WS-FIELD-BUF.
+    MOVE 0 TO WS-FIELD-BUF-LEN.
+    MOVE 'N' TO WS-IN-QUOTES.
+    PERFORM VARYING WS-CHAR-POS FROM 1 BY 1
+            UNTIL WS-CHAR-POS > WS-REC-LEN
+        MOVE INPUT-RECORD(WS-CHAR-POS:1) TO WS-CURRENT-CHAR
+        EVALUATE TRUE
+            WHEN WS-CURRENT-CHAR = '"'
+                IF WS-IN-QUOTES = 'Y'
+                    MOVE 'N' TO WS-IN-QUOTES
+                ELSE
+                    MOVE 'Y' TO WS-IN-QUOTES
+                END-IF
+            WHEN WS-CURRENT-CHAR = ',' AND WS-IN-QUOTES = 'N'
+                IF WS-FIELD-COUNT <= 6
+                    MOVE WS-FIELD-BUF TO WS-CSV-FIELD(WS-FIELD-COUNT)
+                END-IF
+                ADD 1 TO WS-FIELD-COUNT
+                MOVE SPACES TO WS-FIELD-BUF
+                MOVE 0 TO WS-FIELD-BUF-LEN
+            WHEN OTHER
+                IF WS-FIELD-BUF-LEN < 80
+                    ADD 1 TO WS-FIELD-BUF-LEN
+                    MOVE WS-CURRENT-CHAR
+                        TO WS-FIELD-BUF(WS-FIELD-BUF-LEN:1)
+                END-IF
+        END-EVALUATE
+    END-PERFORM.
+    IF WS-FIELD-COUNT <= 6
+        MOVE WS-FIELD-BUF TO WS-CSV-FIELD(WS-FIELD-COUNT)
+    END-IF.
+    MOVE WS-CSV-FIELD(1) TO LAST_NAME.
+    MOVE WS-CSV-FIELD(2) TO FIRST_NAME.
+    MOVE WS-CSV-FIELD(3) TO STREET_ADDR.
+    MOVE WS-CSV-FIELD(4) TO CITY.
+    MOVE WS-CSV-FIELD(5) TO STATE.
+    MOVE WS-CSV-FIELD(6) TO ZIP.
+LOAD-CHECKPOINT.
+    MOVE 0 TO WS-RESTART-COUNT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+        END-READ
+        IF WS-CKPT-STATUS = "00"
+            MOVE CHECKPOINT-RECORD TO WS-RESTART-COUNT
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+SAVE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-COUNT-READ TO CHECKPOINT-RECORD.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE 0 TO CHECKPOINT-RECORD.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+PRINT-SUMMARY.
+    DISPLAY "READ-CSV RUN SUMMARY".
+    DISPLAY "  RUN DATE (CCYYMMDD)....: " WS-RUN-DATE.
+    DISPLAY "  RECORDS READ...........: " WS-COUNT-READ.
+    DISPLAY "  RECORDS WRITTEN........: " WS-COUNT-WRITTEN.
+    DISPLAY "  RECORDS REJECTED.......: " WS-COUNT-REJECTED.
+    DISPLAY "  DUPLICATES PURGED......: " WS-COUNT-DUPLICATE.
+    DISPLAY "  INDEX ENTRIES SKIPPED..: " WS-COUNT-INDEX-SKIPPED.
