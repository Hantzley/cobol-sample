@@ -0,0 +1,10 @@
+      *> Shared record layout for the ZIP+LAST_NAME indexed lookup file
+      *> populated by READ-CSV and read by CSV-INQUIRY.
+       01  INDEX-RECORD.
+           05 IDX-KEY.
+               10 IDX-ZIP           PIC X(10).
+               10 IDX-LAST-NAME     PIC X(25).
+           05 IDX-FIRST-NAME        PIC X(15).
+           05 IDX-STREET            PIC X(30).
+           05 IDX-CITY              PIC X(15).
+           05 IDX-STATE             PIC XXX.
