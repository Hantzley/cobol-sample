@@ -0,0 +1,65 @@
+      *> USPS state/territory abbreviation table, used to cross-check
+      *> the STATE field during VALIDATE-RECORD's call to VALIDATE-STATE.
+      *> Entries must stay in ascending order -- WS-STATE-ENTRY is
+      *> searched with SEARCH ALL.
+       01  WS-STATE-TABLE-AREA.
+           05 FILLER               PIC X(2) VALUE 'AK'.
+           05 FILLER               PIC X(2) VALUE 'AL'.
+           05 FILLER               PIC X(2) VALUE 'AR'.
+           05 FILLER               PIC X(2) VALUE 'AS'.
+           05 FILLER               PIC X(2) VALUE 'AZ'.
+           05 FILLER               PIC X(2) VALUE 'CA'.
+           05 FILLER               PIC X(2) VALUE 'CO'.
+           05 FILLER               PIC X(2) VALUE 'CT'.
+           05 FILLER               PIC X(2) VALUE 'DC'.
+           05 FILLER               PIC X(2) VALUE 'DE'.
+           05 FILLER               PIC X(2) VALUE 'FL'.
+           05 FILLER               PIC X(2) VALUE 'GA'.
+           05 FILLER               PIC X(2) VALUE 'GU'.
+           05 FILLER               PIC X(2) VALUE 'HI'.
+           05 FILLER               PIC X(2) VALUE 'IA'.
+           05 FILLER               PIC X(2) VALUE 'ID'.
+           05 FILLER               PIC X(2) VALUE 'IL'.
+           05 FILLER               PIC X(2) VALUE 'IN'.
+           05 FILLER               PIC X(2) VALUE 'KS'.
+           05 FILLER               PIC X(2) VALUE 'KY'.
+           05 FILLER               PIC X(2) VALUE 'LA'.
+           05 FILLER               PIC X(2) VALUE 'MA'.
+           05 FILLER               PIC X(2) VALUE 'MD'.
+           05 FILLER               PIC X(2) VALUE 'ME'.
+           05 FILLER               PIC X(2) VALUE 'MI'.
+           05 FILLER               PIC X(2) VALUE 'MN'.
+           05 FILLER               PIC X(2) VALUE 'MO'.
+           05 FILLER               PIC X(2) VALUE 'MP'.
+           05 FILLER               PIC X(2) VALUE 'MS'.
+           05 FILLER               PIC X(2) VALUE 'MT'.
+           05 FILLER               PIC X(2) VALUE 'NC'.
+           05 FILLER               PIC X(2) VALUE 'ND'.
+           05 FILLER               PIC X(2) VALUE 'NE'.
+           05 FILLER               PIC X(2) VALUE 'NH'.
+           05 FILLER               PIC X(2) VALUE 'NJ'.
+           05 FILLER               PIC X(2) VALUE 'NM'.
+           05 FILLER               PIC X(2) VALUE 'NV'.
+           05 FILLER               PIC X(2) VALUE 'NY'.
+           05 FILLER               PIC X(2) VALUE 'OH'.
+           05 FILLER               PIC X(2) VALUE 'OK'.
+           05 FILLER               PIC X(2) VALUE 'OR'.
+           05 FILLER               PIC X(2) VALUE 'PA'.
+           05 FILLER               PIC X(2) VALUE 'PR'.
+           05 FILLER               PIC X(2) VALUE 'RI'.
+           05 FILLER               PIC X(2) VALUE 'SC'.
+           05 FILLER               PIC X(2) VALUE 'SD'.
+           05 FILLER               PIC X(2) VALUE 'TN'.
+           05 FILLER               PIC X(2) VALUE 'TX'.
+           05 FILLER               PIC X(2) VALUE 'UT'.
+           05 FILLER               PIC X(2) VALUE 'VA'.
+           05 FILLER               PIC X(2) VALUE 'VI'.
+           05 FILLER               PIC X(2) VALUE 'VT'.
+           05 FILLER               PIC X(2) VALUE 'WA'.
+           05 FILLER               PIC X(2) VALUE 'WI'.
+           05 FILLER               PIC X(2) VALUE 'WV'.
+           05 FILLER               PIC X(2) VALUE 'WY'.
+       01  WS-STATE-TABLE REDEFINES WS-STATE-TABLE-AREA.
+           05 WS-STATE-ENTRY       PIC X(2) OCCURS 56 TIMES
+                                    ASCENDING KEY IS WS-STATE-ENTRY
+                                    INDEXED BY WS-STATE-IDX.
