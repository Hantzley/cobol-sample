@@ -0,0 +1,71 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  CSV-INQUIRY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INDEX-FILE
+    ASSIGN TO DYNAMIC WS-INDEX-FILE-NAME
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS IDX-KEY
+    FILE STATUS IS WS-INDEX-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INDEX-FILE          RECORD CONTAINS 98 CHARACTERS.
+    COPY IDXREC.
+
+WORKING-STORAGE SECTION.
+01  WS-INDEX-FILE-NAME     PIC X(100) VALUE "./data/index.dat".
+01  WS-INDEX-STATUS        PIC XX     VALUE SPACES.
+01  WS-ANSWER              PIC X      VALUE 'Y'.
+*> READ-CSV can be pointed at a per-department index file (see its
+*> PARSE-RUN-PARMS); this program takes the same path as an optional
+*> command-line argument so a lookup can target that same batch
+*> instead of always reading the ./data/index.dat default.
+01  WS-PARM-STRING         PIC X(200) VALUE SPACES.
+
+*> Search key entered by the operator, built up to match IDX-KEY
+*> (ZIP + LAST_NAME) exactly so READ ... KEY IS IDX-KEY can find it.
+01  WS-LOOKUP-KEY.
+    05 WS-LOOKUP-ZIP       PIC X(10).
+    05 WS-LOOKUP-LAST-NAME PIC X(25).
+
+PROCEDURE DIVISION.
+START-ROUTINE.
+    ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+    IF WS-PARM-STRING NOT = SPACES
+        MOVE WS-PARM-STRING TO WS-INDEX-FILE-NAME
+    END-IF.
+    OPEN INPUT INDEX-FILE.
+    PERFORM UNTIL FUNCTION UPPER-CASE(WS-ANSWER) NOT = 'Y'
+        PERFORM PROMPT-AND-LOOKUP
+        DISPLAY "Look up another record? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-ANSWER
+    END-PERFORM.
+    CLOSE INDEX-FILE.
+    STOP RUN.
+
+PROMPT-AND-LOOKUP.
+    MOVE SPACES TO WS-LOOKUP-KEY.
+    DISPLAY "Enter ZIP code: " WITH NO ADVANCING.
+    ACCEPT WS-LOOKUP-ZIP.
+    DISPLAY "Enter last name: " WITH NO ADVANCING.
+    ACCEPT WS-LOOKUP-LAST-NAME.
+    MOVE WS-LOOKUP-ZIP TO IDX-ZIP.
+    MOVE WS-LOOKUP-LAST-NAME TO IDX-LAST-NAME.
+    READ INDEX-FILE
+        INVALID KEY
+            DISPLAY "No mailing record found for that ZIP and last name."
+        NOT INVALID KEY
+            PERFORM DISPLAY-RECORD
+    END-READ.
+
+DISPLAY-RECORD.
+    DISPLAY "  LAST NAME.....: " IDX-LAST-NAME.
+    DISPLAY "  FIRST NAME....: " IDX-FIRST-NAME.
+    DISPLAY "  STREET........: " IDX-STREET.
+    DISPLAY "  CITY..........: " IDX-CITY.
+    DISPLAY "  STATE.........: " IDX-STATE.
+    DISPLAY "  ZIP...........: " IDX-ZIP.
